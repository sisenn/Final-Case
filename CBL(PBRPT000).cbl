@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+      *----
+       PROGRAM-ID.    PBRPT000.
+       AUTHOR.        SINEM SEN.
+      *----
+       ENVIRONMENT DIVISION.
+      *----
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION INDEXED
+                           ACCESS SEQUENTIAL
+                           RECORD KEY IDX-KEY
+                           STATUS ST-IDX-FILE.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                           STATUS ST-RPT-FILE.
+           SELECT SORT-WORK ASSIGN TO "SRTWK01".
+      *----
+       DATA DIVISION.
+      *----
+       FILE SECTION.
+      *----
+       FD  IDX-FILE.
+           COPY PBIDXRC.
+      *----
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-RECORD             PIC X(80).
+      *----
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05 SRT-DVZ              PIC S9(03) COMP.
+           05 SRT-ID                PIC S9(05) COMP-3.
+           05 SRT-NAME              PIC X(15).
+           05 SRT-SURNAME           PIC X(15).
+           05 SRT-DATE              PIC S9(07) COMP-3.
+           05 SRT-BALANCE           PIC S9(15) COMP-3.
+      *----
+       WORKING-STORAGE SECTION.
+      *----
+       01  WS-WORK-AREA.
+           05 ST-IDX-FILE           PIC 9(02).
+              88 IDX-SUCCESS                       VALUE 00 97.
+              88 IDX-EOF                           VALUE 10.
+      *----
+           05 ST-RPT-FILE           PIC 9(02).
+              88 RPT-SUCCESS                       VALUE 00 97.
+      *----
+           05 WS-SORT-EOF-SW        PIC X(01)      VALUE 'N'.
+              88 WS-SORT-EOF                       VALUE 'Y'.
+      *----
+           05 WS-FIRST-SW           PIC X(01)      VALUE 'Y'.
+              88 WS-FIRST-DVZ                      VALUE 'Y'.
+      *----
+           05 WS-PREV-DVZ           PIC S9(03)     VALUE 0.
+           05 WS-DVZ-SUBTOTAL       PIC S9(15)     VALUE 0.
+           05 WS-GRAND-TOTAL        PIC S9(15)     VALUE 0.
+      *----
+       01  WS-HEADER-LINE1          PIC X(80)      VALUE
+           'DVZ   ID    NAME            SURNAME         OPEN-DATE
+      -    '    BALANCE'.
+      *----
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 WD-DVZ                PIC ZZ9.
+           05 FILLER                PIC X(03)      VALUE SPACES.
+           05 WD-ID                 PIC ZZZZ9.
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WD-NAME                PIC X(15).
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 WD-SURNAME             PIC X(15).
+           05 FILLER                PIC X(01)      VALUE SPACES.
+           05 WD-DATE                PIC 9(07).
+           05 FILLER                PIC X(02)      VALUE SPACES.
+           05 WD-BALANCE             PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+      *----
+       01  WS-SUBTOTAL-LINE.
+           05 FILLER                PIC X(04)      VALUE SPACES.
+           05 FILLER                PIC X(17)      VALUE
+                 'DIVISION SUBTOTAL'.
+           05 FILLER                PIC X(03)      VALUE SPACES.
+           05 WS-SUB-DVZ-O           PIC ZZ9.
+           05 FILLER                PIC X(05)      VALUE SPACES.
+           05 WS-SUB-AMT-O           PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+      *----
+       01  WS-GRANDTOTAL-LINE.
+           05 FILLER                PIC X(04)      VALUE SPACES.
+           05 FILLER                PIC X(21)      VALUE
+                 'GRAND TOTAL BALANCE :'.
+           05 FILLER                PIC X(04)      VALUE SPACES.
+           05 WS-GRD-AMT-O           PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+      *----
+       PROCEDURE DIVISION.
+      *----Bu kod parçac, IDXFILE'i DVZ sonra ID srasna göre srala,
+      *ardndan blüm alt toplamlar ve genel toplamla birlikte
+      *RPTFILE'a yazdrr.
+       0000-MAIN.
+           SORT SORT-WORK
+              ON ASCENDING KEY SRT-DVZ SRT-ID
+              INPUT PROCEDURE H100-RELEASE-RECORDS
+              OUTPUT PROCEDURE H200-PRINT-REPORT.
+           STOP RUN.
+       0000-END. EXIT.
+      *----
+       H100-RELEASE-RECORDS.
+           OPEN INPUT IDX-FILE.
+           IF NOT IDX-SUCCESS
+              DISPLAY 'INDEX FILE NOT OPEN. RC : ' ST-IDX-FILE
+              STOP RUN
+           END-IF.
+      *----
+           READ IDX-FILE.
+           PERFORM UNTIL IDX-EOF
+              MOVE IDX-DVZ TO SRT-DVZ
+              MOVE IDX-ID TO SRT-ID
+              MOVE IDX-NAME TO SRT-NAME
+              MOVE IDX-SURNAME TO SRT-SURNAME
+              MOVE IDX-DATE TO SRT-DATE
+              MOVE IDX-BALANCE TO SRT-BALANCE
+              RELEASE SORT-RECORD
+              READ IDX-FILE
+           END-PERFORM.
+      *----
+           CLOSE IDX-FILE.
+       H100-END. EXIT.
+      *----
+       H200-PRINT-REPORT.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT RPT-SUCCESS
+              DISPLAY 'REPORT FILE NOT OPEN. RC : ' ST-RPT-FILE
+              STOP RUN
+           END-IF.
+      *----
+           WRITE RPT-RECORD FROM WS-HEADER-LINE1.
+      *----
+           RETURN SORT-WORK AT END
+              SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+           PERFORM UNTIL WS-SORT-EOF
+              IF NOT WS-FIRST-DVZ AND SRT-DVZ NOT = WS-PREV-DVZ
+                 PERFORM H210-WRITE-SUBTOTAL
+              END-IF
+              MOVE SRT-DVZ TO WD-DVZ
+              MOVE SRT-ID TO WD-ID
+              MOVE SRT-NAME TO WD-NAME
+              MOVE SRT-SURNAME TO WD-SURNAME
+              MOVE SRT-DATE TO WD-DATE
+              MOVE SRT-BALANCE TO WD-BALANCE
+              WRITE RPT-RECORD FROM WS-DETAIL-LINE
+              ADD SRT-BALANCE TO WS-DVZ-SUBTOTAL
+              ADD SRT-BALANCE TO WS-GRAND-TOTAL
+              MOVE SRT-DVZ TO WS-PREV-DVZ
+              MOVE 'N' TO WS-FIRST-SW
+              RETURN SORT-WORK AT END
+                 SET WS-SORT-EOF TO TRUE
+              END-RETURN
+           END-PERFORM.
+      *----
+           IF NOT WS-FIRST-DVZ
+              PERFORM H210-WRITE-SUBTOTAL
+           END-IF.
+           MOVE WS-GRAND-TOTAL TO WS-GRD-AMT-O.
+           WRITE RPT-RECORD FROM WS-GRANDTOTAL-LINE.
+      *----
+           CLOSE RPT-FILE.
+       H200-END. EXIT.
+      *----
+       H210-WRITE-SUBTOTAL.
+           MOVE WS-PREV-DVZ TO WS-SUB-DVZ-O.
+           MOVE WS-DVZ-SUBTOTAL TO WS-SUB-AMT-O.
+           WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE.
+           MOVE 0 TO WS-DVZ-SUBTOTAL.
+       H210-END. EXIT.
+      *----
