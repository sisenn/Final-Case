@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------
+      *    PBSBIF  -  SHARED CALL INTERFACE BETWEEN PBMAINCB AND
+      *                PBSUBPG0 (LS-SUB-AREA / WS-SUB-AREA).
+      *    COPY ... REPLACING ==PFX-xxx== BY ==WS-xxx== (or LS-xxx) so
+      *    each program keeps its own data-name prefix convention.
+      *----------------------------------------------------------------
+           05 PFX-SUB-FUNC        PIC 9(01).
+              88 PFX-FUNC-OPEN               VALUE 1.
+              88 PFX-FUNC-READ               VALUE 2.
+              88 PFX-FUNC-WRITE              VALUE 3.
+              88 PFX-FUNC-UPDATE             VALUE 4.
+              88 PFX-FUNC-DELETE             VALUE 5.
+              88 PFX-FUNC-DEBIT              VALUE 6.
+              88 PFX-FUNC-CREDIT             VALUE 7.
+              88 PFX-FUNC-DVZ-CHK            VALUE 8.
+              88 PFX-FUNC-CLOSE              VALUE 9.
+      *----
+           05 PFX-SUB-ID          PIC 9(05).
+           05 PFX-SUB-DVZ         PIC 9(03).
+           05 PFX-SUB-RC          PIC 9(02).
+           05 PFX-RESTART-SW      PIC X(01).
+      *----
+           05 PFX-SUB-DATA.
+              10 PFX-NAME-FROM     PIC X(15).
+              10 PFX-SURNAME-FROM  PIC X(15).
+              10 PFX-NAME-TO       PIC X(15).
+              10 PFX-SURNAME-TO    PIC X(15).
+              10 PFX-DATE-TO       PIC 9(07).
+              10 PFX-AMOUNT        PIC S9(15).
+              10 PFX-BALANCE-FROM  PIC S9(15).
+              10 PFX-DVZ-DESC      PIC X(20).
+              10 PFX-EXP           PIC X(30).
