@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    PBIDXRC  -  SHARED IDX-FILE RECORD LAYOUT, USED BY PBSUBPG0
+      *                AND ANY OTHER PROGRAM THAT READS IDXFILE (E.G.
+      *                THE PBRPT000 TRIAL-BALANCE REPORT).
+      *----------------------------------------------------------------
+       01  IDX-VARIABLES.
+           05 IDX-KEY.
+               10 IDX-ID         PIC S9(05) COMP-3.
+               10 IDX-DVZ        PIC S9(03) COMP.
+           05 IDX-NAME           PIC X(15).
+           05 IDX-SURNAME        PIC X(15).
+           05 IDX-DATE           PIC S9(07) COMP-3.
+           05 IDX-BALANCE        PIC S9(15) COMP-3.
