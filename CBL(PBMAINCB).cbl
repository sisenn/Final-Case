@@ -11,6 +11,12 @@
                        STATUS ST-INP-FILE.
            SELECT OUT-FILE ASSIGN TO OUTFILE
                        STATUS ST-OUT-FILE.
+           SELECT REJ-FILE ASSIGN TO REJFILE
+                       STATUS ST-REJ-FILE.
+           SELECT CHK-FILE ASSIGN TO CHKFILE
+                       STATUS ST-CHK-FILE.
+           SELECT OPTIONAL PRM-FILE ASSIGN TO PRMFILE
+                       STATUS ST-PRM-FILE.
       *----
        DATA DIVISION.
       *----
@@ -20,6 +26,10 @@
            05 PROCESS-TYPE      PIC X(01).
            05 INP-ID            PIC X(05).
            05 INP-DVZ           PIC X(03).
+           05 INP-NAME          PIC X(15).
+           05 INP-SURNAME       PIC X(15).
+           05 INP-DATE          PIC X(07).
+           05 INP-AMOUNT        PIC X(15).
       *----
        FD  OUT-FILE RECORDING MODE F.
        01  OUT-VARIABLES.
@@ -31,7 +41,24 @@
            05 FILLER            PIC X(02)      VALUE SPACES.
            05 OUT-RC            PIC 9(02).
            05 FILLER            PIC X(02)      VALUE SPACES.
-           05 OUT-DATA          PIC X(90).
+           05 OUT-DATA          PIC X(147).
+      *----
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-VARIABLES.
+           05 REJ-RECORD         PIC X(61).
+           05 REJ-REASON-CODE    PIC 9(02).
+           05 REJ-REASON-TEXT    PIC X(30).
+      *----
+       FD  CHK-FILE RECORDING MODE F.
+       01  CHK-VARIABLES.
+           05 CHK-ID             PIC X(05).
+           05 CHK-DVZ            PIC X(03).
+           05 CHK-SEQ            PIC 9(07).
+      *----
+       FD  PRM-FILE RECORDING MODE F.
+       01  PRM-VARIABLES.
+           05 PRM-DVZ-LOW         PIC X(03).
+           05 PRM-DVZ-HIGH        PIC X(03).
       *----
        WORKING-STORAGE SECTION.
       *----
@@ -45,19 +72,91 @@
            05 ST-OUT-FILE          PIC 9(02).
               88 OUT-SUCCESS                   VALUE 00 97.
       *----
-           05 WS-SUB-AREA.
-              10 WS-SUB-FUNC       PIC 9(01).
-                 88 WS-FUNC-OPEN               VALUE 1.
-                 88 WS-FUNC-READ               VALUE 2.
-                 88 WS-FUNC-WRITE              VALUE 3.
-                 88 WS-FUNC-UPDATE             VALUE 4.
-                 88 WS-FUNC-DELETE             VALUE 5.
-                 88 WS-FUNC-CLOSE              VALUE 9.
+           05 ST-REJ-FILE          PIC 9(02).
+              88 REJ-SUCCESS                   VALUE 00 97.
+      *----
+           05 ST-CHK-FILE          PIC 9(02).
+              88 CHK-SUCCESS                   VALUE 00 97.
+              88 CHK-EOF                       VALUE 10.
+      *----
+           05 WS-RESTART-SW        PIC X(01)   VALUE 'N'.
+              88 WS-RESTART-MODE               VALUE 'Y'.
+           05 WS-RESTART-ID        PIC X(05)   VALUE SPACES.
+           05 WS-RESTART-DVZ       PIC X(03)   VALUE SPACES.
+           05 WS-RESTART-SEQ       PIC 9(07)   VALUE 0.
+      *----
+           05 WS-RECORDS-PROCESSED PIC 9(07)   VALUE 0.
+           05 WS-CHECKPOINT-INTVL  PIC 9(07)   VALUE 1.
+      *----
+           05 ST-PRM-FILE          PIC 9(02).
+              88 PRM-SUCCESS                   VALUE 00 97 05.
+      *----
+           05 WS-PARTITION-SW      PIC X(01)   VALUE 'N'.
+              88 WS-PARTITION-MODE              VALUE 'Y'.
+           05 WS-PARTITION-LOW     PIC X(03)   VALUE '000'.
+           05 WS-PARTITION-HIGH    PIC X(03)   VALUE '999'.
+           05 WS-PARTITION-SKIPPED PIC 9(07)   VALUE 0.
+      *----
+       01  WS-CONTROL-TOTALS.
+           05 WS-CNT-OPEN          PIC 9(07)   VALUE 0.
+           05 WS-CNT-READ          PIC 9(07)   VALUE 0.
+           05 WS-CNT-WRITE         PIC 9(07)   VALUE 0.
+           05 WS-CNT-UPDATE        PIC 9(07)   VALUE 0.
+           05 WS-CNT-DELETE        PIC 9(07)   VALUE 0.
+           05 WS-CNT-DEBIT         PIC 9(07)   VALUE 0.
+           05 WS-CNT-CREDIT        PIC 9(07)   VALUE 0.
+           05 WS-CNT-CLOSE         PIC 9(07)   VALUE 0.
+           05 WS-CNT-REJECTED      PIC 9(07)   VALUE 0.
+           05 WS-CNT-OUT-WRITTEN   PIC 9(07)   VALUE 0.
+           05 WS-RUN-RECORDS-READ  PIC 9(07)   VALUE 0.
+           05 WS-EXPECTED-OUT      PIC 9(07)   VALUE 0.
+           05 WS-DVZ-MATCH-IDX     PIC 9(01)   VALUE 0.
+           05 WS-DVZ-COUNT-01      PIC 9(07)   VALUE 0.
+           05 WS-DVZ-COUNT-02      PIC 9(07)   VALUE 0.
+           05 WS-DVZ-COUNT-03      PIC 9(07)   VALUE 0.
+           05 WS-DVZ-COUNT-04      PIC 9(07)   VALUE 0.
+           05 WS-DVZ-COUNT-05      PIC 9(07)   VALUE 0.
+           05 WS-DVZ-COUNT-OTHER   PIC 9(07)   VALUE 0.
+      *----
+           05 WS-VALID-SW          PIC X(01)   VALUE 'Y'.
+              88 WS-INPUT-VALID                VALUE 'Y'.
+              88 WS-INPUT-INVALID              VALUE 'N'.
       *----
-              10 WS-SUB-ID        PIC 9(05).
-              10 WS-SUB-DVZ       PIC 9(03).
-              10 WS-SUB-RC        PIC 9(02).
-              10 WS-SUB-DATA      PIC X(90).
+           05 WS-REJECT-CODE       PIC 9(02)   VALUE 0.
+           05 WS-REJECT-TEXT       PIC X(30)   VALUE SPACES.
+      *----
+           05 WS-RPT-DVZ-01        PIC X(03)   VALUE '001'.
+           05 WS-RPT-DVZ-02        PIC X(03)   VALUE '002'.
+           05 WS-RPT-DVZ-03        PIC X(03)   VALUE '003'.
+           05 WS-RPT-DVZ-04        PIC X(03)   VALUE '004'.
+           05 WS-RPT-DVZ-05        PIC X(03)   VALUE '005'.
+      *----
+       01  WS-SUB-AREA.
+           COPY PBSBIF REPLACING
+              ==PFX-SUB-FUNC==     BY ==WS-SUB-FUNC==
+              ==PFX-FUNC-OPEN==    BY ==WS-FUNC-OPEN==
+              ==PFX-FUNC-READ==    BY ==WS-FUNC-READ==
+              ==PFX-FUNC-WRITE==   BY ==WS-FUNC-WRITE==
+              ==PFX-FUNC-UPDATE==  BY ==WS-FUNC-UPDATE==
+              ==PFX-FUNC-DELETE==  BY ==WS-FUNC-DELETE==
+              ==PFX-FUNC-DEBIT==   BY ==WS-FUNC-DEBIT==
+              ==PFX-FUNC-CREDIT==  BY ==WS-FUNC-CREDIT==
+              ==PFX-FUNC-DVZ-CHK== BY ==WS-FUNC-DVZ-CHK==
+              ==PFX-FUNC-CLOSE==   BY ==WS-FUNC-CLOSE==
+              ==PFX-SUB-ID==       BY ==WS-SUB-ID==
+              ==PFX-SUB-DVZ==      BY ==WS-SUB-DVZ==
+              ==PFX-SUB-RC==       BY ==WS-SUB-RC==
+              ==PFX-RESTART-SW==   BY ==WS-SUB-RESTART-SW==
+              ==PFX-SUB-DATA==     BY ==WS-SUB-DATA==
+              ==PFX-NAME-FROM==    BY ==WS-NAME-FROM==
+              ==PFX-SURNAME-FROM== BY ==WS-SURNAME-FROM==
+              ==PFX-NAME-TO==      BY ==WS-NAME-TO==
+              ==PFX-SURNAME-TO==   BY ==WS-SURNAME-TO==
+              ==PFX-DATE-TO==      BY ==WS-DATE-TO==
+              ==PFX-AMOUNT==       BY ==WS-AMOUNT==
+              ==PFX-BALANCE-FROM== BY ==WS-BALANCE-FROM==
+              ==PFX-DVZ-DESC==     BY ==WS-DVZ-DESC==
+              ==PFX-EXP==          BY ==WS-EXP==.
       *----
        PROCEDURE DIVISION.
       *----
@@ -68,9 +167,20 @@
        0000-END. EXIT.
       *----
        H100-OPEN-FILES.
+           PERFORM H120-RESTART-CHECK.
+           PERFORM H130-PARTITION-CHECK.
            OPEN INPUT INP-FILE.
-           OPEN OUTPUT OUT-FILE.
+           IF WS-RESTART-MODE
+              OPEN EXTEND OUT-FILE
+              OPEN EXTEND REJ-FILE
+              OPEN EXTEND CHK-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+              OPEN OUTPUT REJ-FILE
+              OPEN OUTPUT CHK-FILE
+           END-IF.
            PERFORM H110-OPEN-CHECK.
+           MOVE WS-RESTART-SW TO WS-SUB-RESTART-SW.
            SET WS-FUNC-OPEN TO TRUE.
            CALL WS-PBSUBPG0 USING WS-SUB-AREA.
        H100-END-EXIT.
@@ -85,6 +195,19 @@
               DISPLAY 'Could not open output file. RC : ' ST-OUT-FILE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF NOT REJ-SUCCESS
+              DISPLAY 'Could not open reject file. RC : ' ST-REJ-FILE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT CHK-SUCCESS
+              DISPLAY 'Could not open checkpoint file. RC : '
+                 ST-CHK-FILE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+      *----
+           IF WS-RESTART-MODE
+              PERFORM H140-SKIP-PROCESSED
+           END-IF.
       *----
            READ INP-FILE.
            IF NOT INP-SUCCESS
@@ -92,13 +215,167 @@
               PERFORM H999-PROGRAM-EXIT
      *     END-IF.
        H110-END. EXIT.
+      *----Bu kod parçac, önceki çalmadan kalan checkpoint dosyasn
+      *okuyarak en son ilenmi INP-ID/INP-DVZ deerini belirler; bu
+      *deer bulunursa yeniden balatma (restart) modu devreye girer.
+       H120-RESTART-CHECK.
+           OPEN INPUT CHK-FILE.
+           IF CHK-SUCCESS
+              READ CHK-FILE
+              PERFORM UNTIL CHK-EOF
+                 MOVE CHK-ID TO WS-RESTART-ID
+                 MOVE CHK-DVZ TO WS-RESTART-DVZ
+                 MOVE CHK-SEQ TO WS-RESTART-SEQ
+                 SET WS-RESTART-MODE TO TRUE
+                 READ CHK-FILE
+              END-PERFORM
+           END-IF.
+           CLOSE CHK-FILE.
+       H120-END. EXIT.
+      *----Bu kod parçac, restart modunda checkpoint'te kaytl son
+      *ilenmi kayt srasna (WS-RESTART-SEQ) ulalana kadar INP-FILE
+      *kaytlarn sayarak atlar; ID/DVZ gibi tekrar edebilen bir i
+      *anahtaryla eletirme yaplmaz, çünkü ayn hesap (ayn ID+DVZ)
+      *bir çalma içinde birden fazla kez (örnein borç/alacak
+      *ilemleriyle) geçebilir - mutlak kayt says tek güvenilir
+      *konum göstergesidir.
+       H140-SKIP-PROCESSED.
+           PERFORM UNTIL INP-EOF OR WS-RECORDS-PROCESSED >=
+                 WS-RESTART-SEQ
+              READ INP-FILE
+              IF INP-SUCCESS
+                 ADD 1 TO WS-RECORDS-PROCESSED
+              END-IF
+           END-PERFORM.
+       H140-END. EXIT.
+      *----Bu kod parçac, PRMFILE varsa bu çalma için izin verilen
+      *INP-DVZ aralyla snrlar (bölüm baznda paralel batch
+      *pencereleri içindir); PRMFILE yoksa tüm bölümler ilenir.
+       H130-PARTITION-CHECK.
+           OPEN INPUT PRM-FILE.
+           IF PRM-SUCCESS
+              READ PRM-FILE
+              IF PRM-SUCCESS
+                 MOVE PRM-DVZ-LOW TO WS-PARTITION-LOW
+                 MOVE PRM-DVZ-HIGH TO WS-PARTITION-HIGH
+                 SET WS-PARTITION-MODE TO TRUE
+              END-IF
+              CLOSE PRM-FILE
+           END-IF.
+       H130-END. EXIT.
       *----Bu kod parçac, belirli veri alanlarn saysal deerlere
       *dönütürür, ardndan bu verileri baka bir alt programa gönderir,
       *çkt dosyasna yazar ve daha sonra bir sonraki girii okur.
        H200-MOVE-PROGRAM.
+           IF WS-PARTITION-MODE
+              AND (INP-DVZ < WS-PARTITION-LOW OR
+                   INP-DVZ > WS-PARTITION-HIGH)
+              ADD 1 TO WS-PARTITION-SKIPPED
+           ELSE
+              PERFORM H180-VALIDATE-INPUT
+              IF WS-INPUT-VALID
+                 PERFORM H210-PROCESS-RECORD
+              ELSE
+                 PERFORM H190-WRITE-REJECT
+              END-IF
+           END-IF.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           ADD 1 TO WS-RUN-RECORDS-READ.
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED WS-CHECKPOINT-INTVL) = 0
+              PERFORM H220-CHECKPOINT-WRITE
+           END-IF.
+           READ INP-FILE.
+       H200-END. EXIT.
+      *----Bu kod parçac, en son ilenen kaydn INP-ID/INP-DVZ deerini
+      *checkpoint dosyasna yazarak, bir sonraki restart için referans
+      *noktas oluturur.
+       H220-CHECKPOINT-WRITE.
+           MOVE INP-ID TO CHK-ID.
+           MOVE INP-DVZ TO CHK-DVZ.
+           MOVE WS-RECORDS-PROCESSED TO CHK-SEQ.
+           WRITE CHK-VARIABLES.
+       H220-END. EXIT.
+      *----Bu kod parçac, PROCESS-TYPE deerinin bilinen kodlar
+      *listesine uygun olup olmadn kontrol eder.
+       H180-VALIDATE-INPUT.
+           SET WS-INPUT-VALID TO TRUE.
+           MOVE 0 TO WS-REJECT-CODE.
+           MOVE SPACES TO WS-REJECT-TEXT.
+           MOVE 0 TO WS-DVZ-MATCH-IDX.
+           EVALUATE PROCESS-TYPE
+              WHEN '1' WHEN '2' WHEN '3' WHEN '4' WHEN '5'
+              WHEN '6' WHEN '7' WHEN '9'
+                 CONTINUE
+              WHEN OTHER
+                 SET WS-INPUT-INVALID TO TRUE
+                 MOVE 01 TO WS-REJECT-CODE
+                 MOVE 'INVALID PROCESS TYPE' TO WS-REJECT-TEXT
+           END-EVALUATE.
+           IF WS-INPUT-VALID
+              PERFORM H185-DVZ-CHECK
+           END-IF.
+       H180-END. EXIT.
+      *----Bu kod parçac, INP-DVZ'yi PBSUBPG0 üzerinden gerçek DVZFILE
+      *ana dosyasna kar dorular; gçerli bölüm listesi yalnzca
+      *DVZFILE'da tutulur, PBMAINCB'de ayrca sabit bir kopyas
+      *tutulmaz. Bölüm baznda çalma özeti (H230-PRINT-TOTALS)
+      *balangçtaki be ana bölüm için ayr saç tutar; DVZFILE'a
+      *sonradan eklenen herhangi bir bölüm ilem için yine geçerli
+      *kabul edilir ve WS-DVZ-COUNT-OTHER toplu sacna eklenir, böylece
+      *özet hiçbir ilenmi kayd dar brakmaz.
+       H185-DVZ-CHECK.
+           COMPUTE WS-SUB-DVZ = FUNCTION NUMVAL(INP-DVZ).
+           SET WS-FUNC-DVZ-CHK TO TRUE.
+           CALL WS-PBSUBPG0 USING WS-SUB-AREA.
+           IF WS-SUB-RC = 0
+              EVALUATE TRUE
+                 WHEN INP-DVZ = WS-RPT-DVZ-01
+                    MOVE 1 TO WS-DVZ-MATCH-IDX
+                 WHEN INP-DVZ = WS-RPT-DVZ-02
+                    MOVE 2 TO WS-DVZ-MATCH-IDX
+                 WHEN INP-DVZ = WS-RPT-DVZ-03
+                    MOVE 3 TO WS-DVZ-MATCH-IDX
+                 WHEN INP-DVZ = WS-RPT-DVZ-04
+                    MOVE 4 TO WS-DVZ-MATCH-IDX
+                 WHEN INP-DVZ = WS-RPT-DVZ-05
+                    MOVE 5 TO WS-DVZ-MATCH-IDX
+                 WHEN OTHER
+                    MOVE 6 TO WS-DVZ-MATCH-IDX
+              END-EVALUATE
+           ELSE
+              SET WS-INPUT-INVALID TO TRUE
+              MOVE 02 TO WS-REJECT-CODE
+              MOVE 'INVALID DIVISION CODE' TO WS-REJECT-TEXT
+           END-IF.
+       H185-END. EXIT.
+      *----
+       H190-WRITE-REJECT.
+           MOVE SPACES TO REJ-VARIABLES.
+           MOVE INP-VARIABLES TO REJ-RECORD.
+           MOVE WS-REJECT-CODE TO REJ-REASON-CODE.
+           MOVE WS-REJECT-TEXT TO REJ-REASON-TEXT.
+           WRITE REJ-VARIABLES.
+           ADD 1 TO WS-CNT-REJECTED.
+       H190-END. EXIT.
+      *----Bu kod parçac, belirli veri alanlarn saysal deerlere
+      *dönütürür, ardndan bu verileri baka bir alt programa gönderir,
+      *çkt dosyasna yazar ve daha sonra bir sonraki girii okur.
+       H210-PROCESS-RECORD.
            COMPUTE WS-SUB-FUNC = FUNCTION NUMVAL(PROCESS-TYPE).
            COMPUTE WS-SUB-ID = FUNCTION NUMVAL(INP-ID).
            COMPUTE WS-SUB-DVZ = FUNCTION NUMVAL(INP-DVZ).
+           MOVE INP-NAME TO WS-NAME-TO.
+           MOVE INP-SURNAME TO WS-SURNAME-TO.
+           IF INP-DATE = SPACES
+              MOVE 0 TO WS-DATE-TO
+           ELSE
+              COMPUTE WS-DATE-TO = FUNCTION NUMVAL(INP-DATE)
+           END-IF.
+           IF INP-AMOUNT = SPACES
+              MOVE 0 TO WS-AMOUNT
+           ELSE
+              COMPUTE WS-AMOUNT = FUNCTION NUMVAL(INP-AMOUNT)
+           END-IF.
            CALL WS-PBSUBPG0 USING WS-SUB-AREA.
            MOVE SPACES TO OUT-VARIABLES.
            MOVE WS-SUB-FUNC TO PROCESS-TYPE-O.
@@ -107,12 +384,79 @@
            MOVE WS-SUB-RC  TO OUT-RC.
            MOVE WS-SUB-DATA  TO OUT-DATA.
            WRITE OUT-VARIABLES.
-           READ INP-FILE.
-       H200-END. EXIT.
+           ADD 1 TO WS-CNT-OUT-WRITTEN.
+      *----
+           EVALUATE WS-SUB-FUNC
+              WHEN 1 ADD 1 TO WS-CNT-OPEN
+              WHEN 2 ADD 1 TO WS-CNT-READ
+              WHEN 3 ADD 1 TO WS-CNT-WRITE
+              WHEN 4 ADD 1 TO WS-CNT-UPDATE
+              WHEN 5 ADD 1 TO WS-CNT-DELETE
+              WHEN 6 ADD 1 TO WS-CNT-DEBIT
+              WHEN 7 ADD 1 TO WS-CNT-CREDIT
+              WHEN 9 ADD 1 TO WS-CNT-CLOSE
+           END-EVALUATE.
+      *----
+           EVALUATE WS-DVZ-MATCH-IDX
+              WHEN 1 ADD 1 TO WS-DVZ-COUNT-01
+              WHEN 2 ADD 1 TO WS-DVZ-COUNT-02
+              WHEN 3 ADD 1 TO WS-DVZ-COUNT-03
+              WHEN 4 ADD 1 TO WS-DVZ-COUNT-04
+              WHEN 5 ADD 1 TO WS-DVZ-COUNT-05
+              WHEN 6 ADD 1 TO WS-DVZ-COUNT-OTHER
+           END-EVALUATE.
+       H210-END. EXIT.
+      *----
+      *----Bu kod parçac, çalma sonunda PROCESS-TYPE ve bölüm baznda
+      *ilem saylarn, ve OUTFILE/INPFILE kayt saylar arasndaki
+      *mutabakat kontrolünü ekrana basar. Mutabakat yalnzca BU
+      *çalmada okunan/yazlan kaytlar (WS-RUN-RECORDS-READ) üzerinden
+      *yaplr; WS-RECORDS-PROCESSED restart için tutulan kümülatif
+      *konumdur ve bir restart çalmasnda önceki segmentin
+      *atlanan kaytlarn da içerir, bu yüzden mutabakata dorudan
+      *girmez.
+       H230-PRINT-TOTALS.
+           DISPLAY '===== PBMAINCB CONTROL TOTALS ====='.
+           DISPLAY 'OPEN    : ' WS-CNT-OPEN.
+           DISPLAY 'READ    : ' WS-CNT-READ.
+           DISPLAY 'WRITE   : ' WS-CNT-WRITE.
+           DISPLAY 'UPDATE  : ' WS-CNT-UPDATE.
+           DISPLAY 'DELETE  : ' WS-CNT-DELETE.
+           DISPLAY 'DEBIT   : ' WS-CNT-DEBIT.
+           DISPLAY 'CREDIT  : ' WS-CNT-CREDIT.
+           DISPLAY 'CLOSE   : ' WS-CNT-CLOSE.
+           DISPLAY 'REJECTED: ' WS-CNT-REJECTED.
+           DISPLAY 'SKIPPED (OUT OF PARTITION) : '
+              WS-PARTITION-SKIPPED.
+           DISPLAY '---- BY DIVISION ----'.
+           DISPLAY 'DVZ 001 : ' WS-DVZ-COUNT-01.
+           DISPLAY 'DVZ 002 : ' WS-DVZ-COUNT-02.
+           DISPLAY 'DVZ 003 : ' WS-DVZ-COUNT-03.
+           DISPLAY 'DVZ 004 : ' WS-DVZ-COUNT-04.
+           DISPLAY 'DVZ 005 : ' WS-DVZ-COUNT-05.
+           DISPLAY 'DVZ OTHER : ' WS-DVZ-COUNT-OTHER.
+           DISPLAY '---- RECONCILIATION ----'.
+           DISPLAY 'INPFILE RECORDS READ THIS RUN : '
+              WS-RUN-RECORDS-READ.
+           DISPLAY 'OUTFILE RECORDS WRITTEN : ' WS-CNT-OUT-WRITTEN.
+           DISPLAY 'CUMULATIVE CHECKPOINT POSITION : '
+              WS-RECORDS-PROCESSED.
+           COMPUTE WS-EXPECTED-OUT = WS-RUN-RECORDS-READ
+              - WS-CNT-REJECTED - WS-PARTITION-SKIPPED.
+           IF WS-EXPECTED-OUT = WS-CNT-OUT-WRITTEN
+              DISPLAY 'RECONCILIATION OK'
+           ELSE
+              DISPLAY 'RECONCILIATION MISMATCH - EXPECTED : '
+                 WS-EXPECTED-OUT
+           END-IF.
+       H230-END. EXIT.
       *----
        H999-PROGRAM-EXIT.
+           PERFORM H230-PRINT-TOTALS.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE REJ-FILE.
+           CLOSE CHK-FILE.
            STOP RUN.
        H999-END. EXIT.
       *----
