@@ -1,192 +1,378 @@
-       IDENTIFICATION DIVISION.
-      *----
-       PROGRAM-ID.    PBSUBPG0.
-       AUTHOR.        SINEM SEN.
-      *----
-       ENVIRONMENT DIVISION.
-      *----
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT IDX-FILE ASSIGN TO IDXFILE
-                           ORGANIZATION INDEXED
-                           ACCESS RANDOM
-                           RECORD KEY IDX-KEY
-                           STATUS ST-IDX-FILE.
-      *----
-       DATA DIVISION.
-      *----
-       FILE SECTION.
-      *----
-       FD  IDX-FILE.
-       01  IDX-VARIABLES.
-           05 IDX-KEY.
-               10 IDX-ID         PIC S9(05) COMP-3.
-               10 IDX-DVZ        PIC S9(03) COMP.
-           05 IDX-NAME           PIC X(15).
-           05 IDX-SURNAME        PIC X(15).
-           05 IDX-DATE           PIC S9(07) COMP-3.
-           05 IDX-BALANCE        PIC S9(15) COMP-3.
-      *----
-       WORKING-STORAGE SECTION.
-      *----
-       01  WS-SUB-AREA.
-      *----
-           05 ST-IDX-FILE        PIC 9(02).
-              88 IDX-SUCCESS                         VALUE 00 97.
-              88 IDX-EOF                             VALUE 10.
-      *----
-       01  FLAG                  PIC 9(01)           VALUE 0.
-      *----
-       01  INX-1                 PIC 9(02)           VALUE 1.
-      *----
-       01  INX-2                 PIC 9(02)           VALUE 1.
-      *----
-       LINKAGE SECTION.
-      *----
-       01  LS-SUB-AREA.
-           05 LS-SUB-FUNC        PIC 9(01).
-           05 LS-SUB-ID          PIC 9(05).
-           05 LS-SUB-DVZ         PIC 9(03).
-           05 LS-SUB-RC          PIC 9(02).
-           05 LS-SUB-DATA.
-              10 LS-NAME-FROM     PIC X(15).
-              10 LS-SURNAME-FROM  PIC X(15).
-              10 LS-NAME-TO       PIC X(15).
-              10 LS-SURNAME-TO    PIC X(15).
-              10 LS-EXP           PIC X(30).
-      *----
-       PROCEDURE DIVISION USING LS-SUB-AREA.
-      *----Bu kod parçac, LS-SUB-FUNC deerine göre farkl ilevlerin
-      *çarlmasn salar ve ilevin ne yaplacan belirleyen bir
-      *kontrol yaps sunar.
-       0000-MAIN.
-           MOVE SPACES TO LS-SUB-DATA.
-           EVALUATE LS-SUB-FUNC
-              WHEN 1
-                 PERFORM H100-OPEN-FILES
-              WHEN 2
-                 PERFORM H200-READ-FUNC
-              WHEN 3
-                 PERFORM H300-WRITE-FUNC
-              WHEN 4
-                 PERFORM H400-UPDATE-FUNC
-              WHEN 5
-                 PERFORM H500-DELETE-FUNC
-              WHEN 9
-                 PERFORM H900-CLOSE-FUNC
-              WHEN OTHER
-                 MOVE 'UNDEFINED FUNCTION' TO LS-EXP
-                 GOBACK
-           END-EVALUATE.
-       0000-END. EXIT.
-      *----
-       H100-OPEN-FILES.
-           OPEN I-O IDX-FILE.
-           IF NOT IDX-SUCCESS
-              DISPLAY 'INDEX FILE NOT OPEN. RC : ' ST-IDX-FILE
-              STOP RUN
-           END-IF.
-           GOBACK.
-       H100-END. EXIT.
-      *----
-       H150-KEY-CONTROL.
-           MOVE LS-SUB-ID TO IDX-ID.
-           MOVE LS-SUB-DVZ TO IDX-DVZ.
-      *----
-           READ IDX-FILE KEY IS IDX-KEY
-           INVALID KEY
-           EVALUATE LS-SUB-FUNC
-              WHEN 3
-                 MOVE 1 TO FLAG
-              WHEN OTHER
-                 MOVE 'WRONG RECORD. RC: ' TO LS-EXP
-                 GOBACK
-           END-EVALUATE
-           END-READ.
-      *----
-           MOVE ST-IDX-FILE TO LS-SUB-RC.
-       H150-END. EXIT.
-      *----
-       H200-READ-FUNC.
-           PERFORM H150-KEY-CONTROL.
-           MOVE 'READ SUCCESSFULLY' TO LS-EXP.
-           MOVE IDX-NAME TO LS-NAME-FROM.
-           MOVE IDX-SURNAME TO LS-SURNAME-FROM.
-           GOBACK.
-       H200-END. EXIT.
-      *----Bu kod parçac, FLAG deikeninin deerine göre farkl
-      *senaryolara göre ilemler gerçekletirir. Eer FLAG deeri 1 ise
-      *yeni bir kayt oluturulur, deeri 0 ise mevcut bir kayt
-      *olduunu belirtir. Bu ilemlerden sonra veriler yazlr, baz
-      *deikenlere deerler atanr ve program sonlandrlr.
-       H300-WRITE-FUNC.
-           PERFORM H150-KEY-CONTROL.
-      *----
-           IF FLAG = 1
-              MOVE 'SINEM' TO IDX-NAME
-              MOVE 'SEN' TO IDX-SURNAME
-              MOVE ZEROES TO IDX-DATE
-              MOVE ZEROES TO IDX-BALANCE
-              MOVE IDX-NAME TO LS-NAME-FROM
-              MOVE IDX-SURNAME TO LS-SURNAME-FROM
-              MOVE SPACES TO LS-NAME-TO
-              MOVE SPACES TO LS-SURNAME-TO
-              MOVE 'CREATED NEW RECORD' TO LS-EXP
-           ELSE
-              MOVE 'THIS RECORD ALREADY EXIST' TO LS-EXP
-              MOVE IDX-NAME TO LS-NAME-FROM
-              MOVE IDX-SURNAME TO LS-SURNAME-FROM
-      *----
-           END-IF.
-           WRITE IDX-VARIABLES
-           MOVE ST-IDX-FILE TO LS-SUB-RC
-           MOVE 0 TO FLAG
-           GOBACK.
-       H300-END. EXIT.
-      *----Bu kod parçac, veri tama, döngü, deiken manipülasyonu
-      *ve veri deitirme ilemlerini gerçekletirir. lgili ilemler,
-      *verileri kontrol eder, karakterleri deitirir ve deitirilen
-      *verileri yazma ilemine tabi tutar.
-       H400-UPDATE-FUNC.
-      *----
-           PERFORM H150-KEY-CONTROL.
-           MOVE IDX-NAME TO LS-NAME-FROM.
-           MOVE IDX-SURNAME TO LS-SURNAME-FROM.
-      *----
-           PERFORM VARYING INX-1 FROM 1 BY 1 UNTIL INX-1 >
-      -    LENGTH OF IDX-NAME
-              IF IDX-NAME(INX-1:1) NOT = SPACE
-                 MOVE IDX-NAME(INX-1:1) TO LS-NAME-TO(INX-2:1)
-                 ADD 1 TO INX-2
-              END-IF
-           END-PERFORM.
-      *----
-           MOVE 1 TO INX-1.
-           MOVE 1 TO INX-2.
-      *----
-           IF LS-NAME-FROM = LS-NAME-TO
-              MOVE 'SPACE NOT FOUND' TO LS-EXP
-           ELSE
-              MOVE 'SUCCESSFULLY UPDATED' TO LS-EXP
-           END-IF.
-      *----
-           INSPECT IDX-SURNAME REPLACING ALL 'E' BY 'I'
-           INSPECT IDX-SURNAME REPLACING ALL 'A' BY 'E'
-           MOVE LS-NAME-TO TO IDX-NAME.
-           MOVE IDX-SURNAME TO LS-SURNAME-TO.
-           REWRITE IDX-VARIABLES.
-           GOBACK.
-       H400-END. EXIT.
-      *----
-       H500-DELETE-FUNC.
-           PERFORM H150-KEY-CONTROL.
-           DELETE IDX-FILE.
-           MOVE 'SUCCESSFULLY DELETED ' TO LS-EXP.
-           GOBACK.
-       H500-END. EXIT.
-      *----
-       H900-CLOSE-FUNC.
-           CLOSE IDX-FILE.
-           GOBACK.
-       H900-END. EXIT.
-      *----
+       IDENTIFICATION DIVISION.
+      *----
+       PROGRAM-ID.    PBSUBPG0.
+       AUTHOR.        SINEM SEN.
+      *----
+       ENVIRONMENT DIVISION.
+      *----
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION INDEXED
+                           ACCESS RANDOM
+                           RECORD KEY IDX-KEY
+                           LOCK MODE IS AUTOMATIC
+                           STATUS ST-IDX-FILE.
+           SELECT DVZ-FILE ASSIGN TO DVZFILE
+                           ORGANIZATION INDEXED
+                           ACCESS RANDOM
+                           RECORD KEY DVZ-KEY
+                           STATUS ST-DVZ-FILE.
+           SELECT AUD-FILE ASSIGN TO AUDFILE
+                           STATUS ST-AUD-FILE.
+      *----
+       DATA DIVISION.
+      *----
+       FILE SECTION.
+      *----
+       FD  IDX-FILE.
+           COPY PBIDXRC.
+      *----
+       FD  DVZ-FILE.
+       01  DVZ-VARIABLES.
+           05 DVZ-KEY             PIC S9(03) COMP.
+           05 DVZ-DESC            PIC X(20).
+      *----
+       FD  AUD-FILE RECORDING MODE F.
+       01  AUD-VARIABLES.
+           05 AUD-FUNC            PIC 9(01).
+           05 AUD-KEY.
+              10 AUD-ID            PIC S9(05) COMP-3.
+              10 AUD-DVZ           PIC S9(03) COMP.
+           05 AUD-NAME-BEFORE     PIC X(15).
+           05 AUD-SURNAME-BEFORE  PIC X(15).
+           05 AUD-BALANCE-BEFORE  PIC S9(15) COMP-3.
+           05 AUD-NAME-AFTER      PIC X(15).
+           05 AUD-SURNAME-AFTER   PIC X(15).
+           05 AUD-BALANCE-AFTER   PIC S9(15) COMP-3.
+           05 AUD-TIMESTAMP       PIC X(26).
+      *----
+       WORKING-STORAGE SECTION.
+      *----
+       01  WS-SUB-AREA.
+      *----
+           05 ST-IDX-FILE        PIC 9(02).
+              88 IDX-SUCCESS                         VALUE 00 97.
+              88 IDX-EOF                             VALUE 10.
+      *----
+           05 ST-DVZ-FILE        PIC 9(02).
+              88 DVZ-SUCCESS                         VALUE 00 97.
+      *----
+           05 ST-AUD-FILE        PIC 9(02).
+              88 AUD-SUCCESS                         VALUE 00 97.
+      *----
+       01  WS-AUDIT-AREA.
+           05 WS-AUD-NAME-BEFORE     PIC X(15).
+           05 WS-AUD-SURNAME-BEFORE  PIC X(15).
+           05 WS-AUD-BALANCE-BEFORE  PIC S9(15).
+      *----
+       01  FLAG                  PIC 9(01)           VALUE 0.
+      *----
+       LINKAGE SECTION.
+      *----
+       01  LS-SUB-AREA.
+           COPY PBSBIF REPLACING
+              ==PFX-SUB-FUNC==     BY ==LS-SUB-FUNC==
+              ==PFX-FUNC-OPEN==    BY ==LS-FUNC-OPEN==
+              ==PFX-FUNC-READ==    BY ==LS-FUNC-READ==
+              ==PFX-FUNC-WRITE==   BY ==LS-FUNC-WRITE==
+              ==PFX-FUNC-UPDATE==  BY ==LS-FUNC-UPDATE==
+              ==PFX-FUNC-DELETE==  BY ==LS-FUNC-DELETE==
+              ==PFX-FUNC-DEBIT==   BY ==LS-FUNC-DEBIT==
+              ==PFX-FUNC-CREDIT==  BY ==LS-FUNC-CREDIT==
+              ==PFX-FUNC-DVZ-CHK== BY ==LS-FUNC-DVZ-CHK==
+              ==PFX-FUNC-CLOSE==   BY ==LS-FUNC-CLOSE==
+              ==PFX-SUB-ID==       BY ==LS-SUB-ID==
+              ==PFX-SUB-DVZ==      BY ==LS-SUB-DVZ==
+              ==PFX-SUB-RC==       BY ==LS-SUB-RC==
+              ==PFX-RESTART-SW==   BY ==LS-RESTART-SW==
+              ==PFX-SUB-DATA==     BY ==LS-SUB-DATA==
+              ==PFX-NAME-FROM==    BY ==LS-NAME-FROM==
+              ==PFX-SURNAME-FROM== BY ==LS-SURNAME-FROM==
+              ==PFX-NAME-TO==      BY ==LS-NAME-TO==
+              ==PFX-SURNAME-TO==   BY ==LS-SURNAME-TO==
+              ==PFX-DATE-TO==      BY ==LS-DATE-TO==
+              ==PFX-AMOUNT==       BY ==LS-AMOUNT==
+              ==PFX-BALANCE-FROM== BY ==LS-BALANCE-FROM==
+              ==PFX-DVZ-DESC==     BY ==LS-DVZ-DESC==
+              ==PFX-EXP==          BY ==LS-EXP==.
+      *----
+       PROCEDURE DIVISION USING LS-SUB-AREA.
+      *----Bu kod parçac, LS-SUB-FUNC deerine göre farkl ilevlerin
+      *çarlmasn salar ve ilevin ne yaplacan belirleyen bir
+      *kontrol yaps sunar.
+       0000-MAIN.
+      *----LS-SUB-DATA tar hem çarann gönderdii girdileri (LS-NAME-TO/
+      *LS-SURNAME-TO/LS-DATE-TO/LS-AMOUNT) hem de bu program alann
+      *dolduraca cevap alanlarn; grubun tamamn batan boaltmak
+      *çarann gönderdii deerleri ilev çalmadan önce silerdi, bu
+      *yüzden yalnzca cevap alanlar burada balatlr.
+           MOVE SPACES TO LS-NAME-FROM LS-SURNAME-FROM LS-DVZ-DESC
+                           LS-EXP.
+           MOVE ZERO TO LS-BALANCE-FROM.
+           EVALUATE LS-SUB-FUNC
+              WHEN 1
+                 PERFORM H100-OPEN-FILES
+              WHEN 2
+                 PERFORM H200-READ-FUNC
+              WHEN 3
+                 PERFORM H300-WRITE-FUNC
+              WHEN 4
+                 PERFORM H400-UPDATE-FUNC
+              WHEN 5
+                 PERFORM H500-DELETE-FUNC
+              WHEN 6
+                 PERFORM H600-DEBIT-FUNC
+              WHEN 7
+                 PERFORM H700-CREDIT-FUNC
+              WHEN 8
+                 PERFORM H800-DVZ-VALIDATE
+              WHEN 9
+                 PERFORM H900-CLOSE-FUNC
+              WHEN OTHER
+                 MOVE 'UNDEFINED FUNCTION' TO LS-EXP
+                 GOBACK
+           END-EVALUATE.
+       0000-END. EXIT.
+      *----
+       H100-OPEN-FILES.
+           OPEN I-O IDX-FILE.
+           IF NOT IDX-SUCCESS
+              DISPLAY 'INDEX FILE NOT OPEN. RC : ' ST-IDX-FILE
+              STOP RUN
+           END-IF.
+           OPEN INPUT DVZ-FILE.
+           IF NOT DVZ-SUCCESS
+              DISPLAY 'DIVISION FILE NOT OPEN. RC : ' ST-DVZ-FILE
+              STOP RUN
+           END-IF.
+           IF LS-RESTART-SW = 'Y'
+              OPEN EXTEND AUD-FILE
+           ELSE
+              OPEN OUTPUT AUD-FILE
+           END-IF.
+           IF NOT AUD-SUCCESS
+              DISPLAY 'AUDIT FILE NOT OPEN. RC : ' ST-AUD-FILE
+              STOP RUN
+           END-IF.
+           GOBACK.
+       H100-END. EXIT.
+      *----
+       H800-DVZ-VALIDATE.
+           MOVE LS-SUB-DVZ TO DVZ-KEY.
+           READ DVZ-FILE KEY IS DVZ-KEY
+           INVALID KEY
+              MOVE 99 TO LS-SUB-RC
+              MOVE 'UNKNOWN DIVISION' TO LS-DVZ-DESC
+           NOT INVALID KEY
+              MOVE 0 TO LS-SUB-RC
+              MOVE DVZ-DESC TO LS-DVZ-DESC
+           END-READ.
+           GOBACK.
+       H800-END. EXIT.
+      *----
+       H160-DVZ-LOOKUP.
+           MOVE LS-SUB-DVZ TO DVZ-KEY.
+           READ DVZ-FILE KEY IS DVZ-KEY
+           INVALID KEY
+              MOVE 'UNKNOWN DIVISION' TO LS-DVZ-DESC
+           NOT INVALID KEY
+              MOVE DVZ-DESC TO LS-DVZ-DESC
+           END-READ.
+       H160-END. EXIT.
+      *----Bu kod parçac, IDX-FILE üzerindeki her baarl WRITE/REWRITE/
+      *DELETE ileminden sonra önceki ve sonraki deerleri AUDFILE'a
+      *zaman damgasyla birlikte yazar. Silme (LS-SUB-FUNC=5) durumunda
+      *DELETE sonras IDX-VARIABLES hala eski deerleri tadndan,
+      *after alanlarna gerçek kayttan deil bolardan/sfrdan
+      *deer atanr.
+       H170-AUDIT-WRITE.
+           MOVE LS-SUB-FUNC TO AUD-FUNC.
+           MOVE IDX-KEY TO AUD-KEY.
+           MOVE WS-AUD-NAME-BEFORE TO AUD-NAME-BEFORE.
+           MOVE WS-AUD-SURNAME-BEFORE TO AUD-SURNAME-BEFORE.
+           MOVE WS-AUD-BALANCE-BEFORE TO AUD-BALANCE-BEFORE.
+           IF LS-SUB-FUNC = 5
+              MOVE SPACES TO AUD-NAME-AFTER
+              MOVE SPACES TO AUD-SURNAME-AFTER
+              MOVE ZERO TO AUD-BALANCE-AFTER
+           ELSE
+              MOVE IDX-NAME TO AUD-NAME-AFTER
+              MOVE IDX-SURNAME TO AUD-SURNAME-AFTER
+              MOVE IDX-BALANCE TO AUD-BALANCE-AFTER
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUD-VARIABLES.
+       H170-END. EXIT.
+      *----Bu kod parçac, IDX-FILE kaydn anahtarna göre bulur ve
+      *bulunan/oluturulan kaydn bölümünü H160-DVZ-LOOKUP ile
+      *çözerek LS-DVZ-DESC'e yazar; böylece her ilev (read/write/
+      *update/delete/debit/credit) OUTFILE'a ayn ekilde okunabilir
+      *bölüm ad tar.
+       H150-KEY-CONTROL.
+           MOVE LS-SUB-ID TO IDX-ID.
+           MOVE LS-SUB-DVZ TO IDX-DVZ.
+      *----
+           READ IDX-FILE KEY IS IDX-KEY
+           INVALID KEY
+           EVALUATE LS-SUB-FUNC
+              WHEN 3
+                 MOVE 1 TO FLAG
+              WHEN OTHER
+                 MOVE 'WRONG RECORD. RC: ' TO LS-EXP
+                 GOBACK
+           END-EVALUATE
+           END-READ.
+      *----
+           MOVE ST-IDX-FILE TO LS-SUB-RC.
+           PERFORM H160-DVZ-LOOKUP.
+       H150-END. EXIT.
+      *----
+       H200-READ-FUNC.
+           PERFORM H150-KEY-CONTROL.
+           MOVE 'READ SUCCESSFULLY' TO LS-EXP.
+           MOVE IDX-NAME TO LS-NAME-FROM.
+           MOVE IDX-SURNAME TO LS-SURNAME-FROM.
+           GOBACK.
+       H200-END. EXIT.
+      *----Bu kod parçac, FLAG deikeninin deerine göre farkl
+      *senaryolara göre ilemler gerçekletirir. Eer FLAG deeri 1 ise
+      *yeni bir kayt oluturulur, deeri 0 ise mevcut bir kayt
+      *olduunu belirtir. Bu ilemlerden sonra veriler yazlr, baz
+      *deikenlere deerler atanr ve program sonlandrlr.
+       H300-WRITE-FUNC.
+           PERFORM H150-KEY-CONTROL.
+           MOVE SPACES TO WS-AUD-NAME-BEFORE.
+           MOVE SPACES TO WS-AUD-SURNAME-BEFORE.
+           MOVE ZERO TO WS-AUD-BALANCE-BEFORE.
+      *----
+           IF FLAG = 1
+              MOVE LS-NAME-TO TO IDX-NAME
+              MOVE LS-SURNAME-TO TO IDX-SURNAME
+              MOVE LS-DATE-TO TO IDX-DATE
+              MOVE LS-AMOUNT TO IDX-BALANCE
+              MOVE IDX-NAME TO LS-NAME-FROM
+              MOVE IDX-SURNAME TO LS-SURNAME-FROM
+              MOVE SPACES TO LS-NAME-TO
+              MOVE SPACES TO LS-SURNAME-TO
+              MOVE 'CREATED NEW RECORD' TO LS-EXP
+           ELSE
+              MOVE 'THIS RECORD ALREADY EXIST' TO LS-EXP
+              MOVE IDX-NAME TO LS-NAME-FROM
+              MOVE IDX-SURNAME TO LS-SURNAME-FROM
+              MOVE IDX-NAME TO WS-AUD-NAME-BEFORE
+              MOVE IDX-SURNAME TO WS-AUD-SURNAME-BEFORE
+              MOVE IDX-BALANCE TO WS-AUD-BALANCE-BEFORE
+      *----
+           END-IF.
+           WRITE IDX-VARIABLES
+           MOVE ST-IDX-FILE TO LS-SUB-RC.
+           IF IDX-SUCCESS
+              PERFORM H170-AUDIT-WRITE
+           END-IF.
+           MOVE 0 TO FLAG.
+           GOBACK.
+       H300-END. EXIT.
+      *----Bu kod parçac, veri tama, döngü, deiken manipülasyonu
+      *ve veri deitirme ilemlerini gerçekletirir. lgili ilemler,
+      *verileri kontrol eder, karakterleri deitirir ve deitirilen
+      *verileri yazma ilemine tabi tutar.
+       H400-UPDATE-FUNC.
+      *----
+           PERFORM H150-KEY-CONTROL.
+           MOVE IDX-NAME TO LS-NAME-FROM.
+           MOVE IDX-SURNAME TO LS-SURNAME-FROM.
+           MOVE IDX-NAME TO WS-AUD-NAME-BEFORE.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-BEFORE.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-BEFORE.
+      *----
+           IF LS-NAME-TO = SPACES OR LS-SURNAME-TO = SPACES
+              MOVE 98 TO LS-SUB-RC
+              MOVE 'NAME/SURNAME CANNOT BE BLANK' TO LS-EXP
+           ELSE
+              MOVE LS-NAME-TO TO IDX-NAME
+              MOVE LS-SURNAME-TO TO IDX-SURNAME
+              REWRITE IDX-VARIABLES
+              MOVE ST-IDX-FILE TO LS-SUB-RC
+              IF IDX-SUCCESS
+                 MOVE 'SUCCESSFULLY UPDATED' TO LS-EXP
+                 PERFORM H170-AUDIT-WRITE
+              ELSE
+                 MOVE 'UPDATE FAILED' TO LS-EXP
+              END-IF
+           END-IF.
+           GOBACK.
+       H400-END. EXIT.
+      *----
+       H500-DELETE-FUNC.
+           PERFORM H150-KEY-CONTROL.
+           MOVE IDX-NAME TO WS-AUD-NAME-BEFORE.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-BEFORE.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-BEFORE.
+           DELETE IDX-FILE.
+           MOVE ST-IDX-FILE TO LS-SUB-RC.
+           MOVE 'SUCCESSFULLY DELETED ' TO LS-EXP.
+           IF IDX-SUCCESS
+              PERFORM H170-AUDIT-WRITE
+           END-IF.
+           GOBACK.
+       H500-END. EXIT.
+      *----
+       H600-DEBIT-FUNC.
+           PERFORM H150-KEY-CONTROL.
+           MOVE IDX-NAME TO WS-AUD-NAME-BEFORE.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-BEFORE.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-BEFORE.
+           IF LS-AMOUNT < 0
+              MOVE 96 TO LS-SUB-RC
+              MOVE 'INVALID DEBIT AMOUNT' TO LS-EXP
+           ELSE
+              IF IDX-BALANCE - LS-AMOUNT < 0
+                 MOVE 98 TO LS-SUB-RC
+                 MOVE 'INSUFFICIENT BALANCE' TO LS-EXP
+              ELSE
+                 SUBTRACT LS-AMOUNT FROM IDX-BALANCE
+                 REWRITE IDX-VARIABLES
+                 MOVE ST-IDX-FILE TO LS-SUB-RC
+                 IF IDX-SUCCESS
+                    MOVE 'DEBIT POSTED' TO LS-EXP
+                    PERFORM H170-AUDIT-WRITE
+                 ELSE
+                    MOVE 'DEBIT FAILED' TO LS-EXP
+                 END-IF
+              END-IF
+           END-IF.
+           MOVE IDX-BALANCE TO LS-BALANCE-FROM.
+           GOBACK.
+       H600-END. EXIT.
+      *----
+       H700-CREDIT-FUNC.
+           PERFORM H150-KEY-CONTROL.
+           MOVE IDX-NAME TO WS-AUD-NAME-BEFORE.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-BEFORE.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-BEFORE.
+           IF LS-AMOUNT < 0
+              MOVE 96 TO LS-SUB-RC
+              MOVE 'INVALID CREDIT AMOUNT' TO LS-EXP
+           ELSE
+              ADD LS-AMOUNT TO IDX-BALANCE
+              REWRITE IDX-VARIABLES
+              MOVE ST-IDX-FILE TO LS-SUB-RC
+              IF IDX-SUCCESS
+                 MOVE 'CREDIT POSTED' TO LS-EXP
+                 PERFORM H170-AUDIT-WRITE
+              ELSE
+                 MOVE 'CREDIT FAILED' TO LS-EXP
+              END-IF
+           END-IF.
+           MOVE IDX-BALANCE TO LS-BALANCE-FROM.
+           GOBACK.
+       H700-END. EXIT.
+      *----
+       H900-CLOSE-FUNC.
+           CLOSE IDX-FILE.
+           CLOSE DVZ-FILE.
+           CLOSE AUD-FILE.
+           GOBACK.
+       H900-END. EXIT.
+      *----
